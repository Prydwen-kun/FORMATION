@@ -0,0 +1,163 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM:      ACCTXTR                                        *
+000040*   AUTHOR:       J. P. LINDQUIST                                *
+000050*   INSTALLATION: DATA PROCESSING                                *
+000060*   DATE-WRITTEN: 08/09/26                                       *
+000070*   DATE-COMPILED:                                               *
+000080*                                                                *
+000090*   PURPOSE.      NIGHTLY EXTRACT COMPANION TO COBOL_TEST.       *
+000100*       READS THE CUSTOMER-MASTER FILE AND WRITES EVERY RECORD   *
+000110*       ENTERED ON THE CURRENT RUN DATE TO A FIXED-WIDTH         *
+000120*       INTERFACE FILE IN THE LAYOUT ACCOUNTING HAS ASKED FOR,   *
+000130*       SO NEW INTAKE FLOWS INTO THEIR RECONCILIATION RUN        *
+000140*       WITHOUT BEING RE-KEYED BY HAND.                          *
+000150*                                                                *
+000160*   TECTONICS.    cobc                                          *
+000170*                                                                *
+000180*   MODIFICATION HISTORY                                        *
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   08/09/26   JPL   ORIGINAL PROGRAM.                          *
+000210*                                                                *
+000220******************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID. ACCTXTR.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS SEQUENTIAL
+000320         RECORD KEY IS CIF-CUST-KEY
+000330         FILE STATUS IS CIF-CUSTMAST-STATUS.
+000340
+000350     SELECT EXTRACT-FILE ASSIGN TO XTRFILE
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS CIF-EXTRACT-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CUSTOMER-MASTER.
+000420     COPY CUSTREC.
+000430
+000440 FD  EXTRACT-FILE.
+000450     COPY XTRCTREC.
+000460
+000470 WORKING-STORAGE SECTION.
+000480 01  CIF-FILE-STATUSES.
+000490     05  CIF-CUSTMAST-STATUS     PIC X(02) VALUE '00'.
+000500     05  CIF-EXTRACT-STATUS      PIC X(02) VALUE '00'.
+000510
+000520 01  CIF-SWITCHES.
+000530     05  CIF-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000540         88  CIF-EOF                        VALUE 'Y'.
+000550     05  CIF-ABORT-SWITCH        PIC X(01) VALUE 'N'.
+000560         88  CIF-ABORT                      VALUE 'Y'.
+000570     05  CIF-CUSTMAST-OPEN-SW    PIC X(01) VALUE 'N'.
+000580         88  CIF-CUSTMAST-OPEN              VALUE 'Y'.
+000590     05  CIF-EXTRACT-OPEN-SW     PIC X(01) VALUE 'N'.
+000600         88  CIF-EXTRACT-OPEN               VALUE 'Y'.
+000610
+000620 01  CIF-COUNTERS.
+000630     05  CIF-RECS-READ           PIC 9(06) COMP VALUE ZERO.
+000640     05  CIF-RECS-EXTRACTED      PIC 9(06) COMP VALUE ZERO.
+000650
+000660 01  CIF-MISC-WORK.
+000670     05  CIF-RUN-DATE            PIC X(08).
+000680
+000690 PROCEDURE DIVISION.
+000700******************************************************************
+000710*   0000-MAINLINE                                                *
+000720******************************************************************
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000750     IF NOT CIF-ABORT
+000760         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+000770             UNTIL CIF-EOF
+000780     END-IF.
+000790     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000800     STOP RUN.
+000810
+000820******************************************************************
+000830*   1000-INITIALIZE                                              *
+000840******************************************************************
+000850 1000-INITIALIZE.
+000860     ACCEPT CIF-RUN-DATE FROM DATE YYYYMMDD.
+000870     OPEN INPUT CUSTOMER-MASTER.
+000880     IF CIF-CUSTMAST-STATUS NOT = '00'
+000890         DISPLAY 'ACCTXTR - CUSTOMER-MASTER OPEN FAILED - '
+000900             'STATUS ' CIF-CUSTMAST-STATUS
+000910         MOVE 16 TO RETURN-CODE
+000920         MOVE 'Y' TO CIF-ABORT-SWITCH
+000930     ELSE
+000940         MOVE 'Y' TO CIF-CUSTMAST-OPEN-SW
+000950         OPEN OUTPUT EXTRACT-FILE
+000960         IF CIF-EXTRACT-STATUS NOT = '00'
+000970             DISPLAY 'ACCTXTR - EXTRACT-FILE OPEN FAILED - '
+000980                 'STATUS ' CIF-EXTRACT-STATUS
+000990             MOVE 16 TO RETURN-CODE
+001000             MOVE 'Y' TO CIF-ABORT-SWITCH
+001010         ELSE
+001020             MOVE 'Y' TO CIF-EXTRACT-OPEN-SW
+001030             PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT
+001040         END-IF
+001050     END-IF.
+001060 1000-EXIT.
+001070     EXIT.
+001080
+001090******************************************************************
+001100*   1100-READ-CUSTOMER                                           *
+001110******************************************************************
+001120 1100-READ-CUSTOMER.
+001130     READ CUSTOMER-MASTER NEXT RECORD
+001140         AT END
+001150             MOVE 'Y' TO CIF-EOF-SWITCH
+001160         NOT AT END
+001170             ADD 1 TO CIF-RECS-READ
+001180     END-READ.
+001190 1100-EXIT.
+001200     EXIT.
+001210
+001220******************************************************************
+001230*   2000-PROCESS-RECORD                                          *
+001240*   EXTRACTS ONLY CUSTOMER-MASTER RECORDS ENTERED TODAY.         *
+001250******************************************************************
+001260 2000-PROCESS-RECORD.
+001270     IF CIF-CUST-ENTRY-DATE = CIF-RUN-DATE
+001280         PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+001290     END-IF.
+001300     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+001330
+001340******************************************************************
+001350*   2100-WRITE-EXTRACT                                           *
+001360******************************************************************
+001370 2100-WRITE-EXTRACT.
+001380     MOVE SPACES           TO EXTRACT-RECORD.
+001390     MOVE CIF-CUST-KEY     TO CIF-XTR-ACCT-NO.
+001400     MOVE CIF-CUST-NAME    TO CIF-XTR-CUST-NAME.
+001410     MOVE CIF-CUST-DEPT    TO CIF-XTR-CUST-DEPT.
+001420     MOVE CIF-RUN-DATE     TO CIF-XTR-RUN-DATE.
+001430     WRITE EXTRACT-RECORD.
+001440     ADD 1 TO CIF-RECS-EXTRACTED.
+001450 2100-EXIT.
+001460     EXIT.
+001470
+001480******************************************************************
+001490*   9000-TERMINATE                                               *
+001500******************************************************************
+001510 9000-TERMINATE.
+001520     DISPLAY 'ACCTXTR - RECORDS READ      : ' CIF-RECS-READ.
+001530     DISPLAY 'ACCTXTR - RECORDS EXTRACTED : ' CIF-RECS-EXTRACTED.
+001540     IF CIF-CUSTMAST-OPEN
+001550         CLOSE CUSTOMER-MASTER
+001560     END-IF.
+001570     IF CIF-EXTRACT-OPEN
+001580         CLOSE EXTRACT-FILE
+001590     END-IF.
+001600 9000-EXIT.
+001610     EXIT.
+001620
+001630 END PROGRAM ACCTXTR.
