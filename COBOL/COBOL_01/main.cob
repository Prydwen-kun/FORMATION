@@ -1,31 +1,731 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBOL_TEST.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       WORKING-STORAGE SECTION.
-       01 VARIABLE_01 PIC 9(9) VALUE 10500.
-       01 VARIABLE_02 PIC A(50) VALUE 'Variable text'.
-       01 CUSTOM_VAR03 PIC X(50) VALUE 'Variable Alphanumeric with 9'.
-       01 WS-NUM4 PIC 9(6) VALUE 50.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT VARIABLE_02.
-           DISPLAY "Variable 01 : "VARIABLE_01.
-           IF VARIABLE_02 = 'Variable text' OR VARIABLE_02 = SPACE THEN
-               DISPLAY 'No name entered !'
-           ELSE
-               DISPLAY 'Your name is : ' VARIABLE_02
-           END-IF.
-           DISPLAY "Variable 02 : "VARIABLE_02.
-
-           STOP RUN.
-       END PROGRAM COBOL_TEST.
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM:      COBOL_TEST                                     *
+000040*   AUTHOR:       J. P. LINDQUIST                                *
+000050*   INSTALLATION: DATA PROCESSING                                *
+000060*   DATE-WRITTEN: 01/14/24                                       *
+000070*   DATE-COMPILED:                                               *
+000080*                                                                *
+000090*   PURPOSE.      DRIVES A BATCH OF CUSTOMER INTAKE ACCEPTS,     *
+000100*       EDITS THE NAME AND DEPARTMENT FIELDS KEYED IN, ASSIGNS   *
+000110*       EACH ACCEPTED CUSTOMER A UNIQUE ACCOUNT NUMBER OUT OF    *
+000120*       THE ACCOUNT SEQUENCE CONTROL FILE, AND WRITES THE        *
+000130*       RESULT TO THE CUSTOMER-MASTER FILE.  ENTRIES THAT FAIL   *
+000140*       EDIT ARE ROUTED TO A SUSPENSE LISTING RATHER THAN BEING  *
+000150*       ALLOWED ONTO THE MASTER.  EVERY ACCEPT IS LOGGED TO AN   *
+000160*       AUDIT TRAIL, PROGRESS IS CHECKPOINTED SO AN ABENDED RUN  *
+000170*       CAN BE RESUMED, AND THE BATCH CLOSES WITH A CONTROL-     *
+000180*       TOTAL RECONCILIATION OF RECORDS READ AGAINST RECORDS     *
+000190*       WRITTEN AND SUSPENDED.                                   *
+000200*                                                                *
+000210*   TECTONICS.    cobc                                          *
+000220*                                                                *
+000230*   MODIFICATION HISTORY                                        *
+000240*   DATE       INIT  DESCRIPTION                                *
+000250*   01/14/24   JPL   ORIGINAL PROGRAM - SINGLE NAME ACCEPT.      *
+000260*   08/09/26   JPL   ADDED CUSTOMER-MASTER FILE I/O.             *
+000270*   08/09/26   JPL   VARIABLE_01 NOW DRAWN FROM ACCOUNT          *
+000280*                    SEQUENCE CONTROL FILE INSTEAD OF A          *
+000290*                    HARDCODED CONSTANT.                        *
+000300*   08/09/26   JPL   ADDED NAME EDIT ROUTINE AND SUSPENSE        *
+000310*                    LISTING FOR ENTRIES FAILING EDIT.           *
+000320*   08/09/26   JPL   ADDED CUSTOM_VAR03 AS A REQUIRED SECOND     *
+000330*                    INTAKE FIELD (DEPARTMENT) WITH ITS OWN      *
+000340*                    EDIT ROUTINE.                               *
+000350*   08/09/26   JPL   RESTRUCTURED AROUND A BATCH LOOP DRIVEN BY  *
+000360*                    WS-NUM4, WITH AN OPERATOR SENTINEL TO END   *
+000370*                    THE BATCH EARLY.                            *
+000380*   08/09/26   JPL   ADDED CHECKPOINT/RESTART SUPPORT.           *
+000390*   08/09/26   JPL   ADDED AUDIT LOG OF EVERY ACCEPT.            *
+000400*   08/09/26   JPL   ADDED END-OF-BATCH CONTROL-TOTAL            *
+000410*                    RECONCILIATION AGAINST THE SUSPENSE         *
+000420*                    LISTING.                                   *
+000430*                                                                *
+000440******************************************************************
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. COBOL_TEST.
+000470
+000480 ENVIRONMENT DIVISION.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+000520         ORGANIZATION IS INDEXED
+000530         ACCESS MODE IS SEQUENTIAL
+000540         RECORD KEY IS CIF-CUST-KEY
+000550         FILE STATUS IS CIF-CUSTMAST-STATUS.
+000560
+000570     SELECT ACCT-SEQUENCE-FILE ASSIGN TO ACCTSEQ
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS CIF-ACCTSEQ-STATUS.
+000600
+000610     SELECT SUSPENSE-FILE ASSIGN TO SUSPENSE
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS CIF-SUSPENSE-STATUS.
+000640
+000650     SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS CIF-CHECKPT-STATUS.
+000680
+000690     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS CIF-AUDIT-STATUS.
+000720
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  CUSTOMER-MASTER.
+000760     COPY CUSTREC.
+000770
+000780 FD  ACCT-SEQUENCE-FILE.
+000790     COPY ACCTSEQ.
+000800
+000810 FD  SUSPENSE-FILE.
+000820     COPY SUSPREC.
+000830
+000840 FD  CHECKPOINT-FILE.
+000850     COPY CHKPTREC.
+000860
+000870 FD  AUDIT-FILE.
+000880     COPY AUDITREC.
+000890
+000900 WORKING-STORAGE SECTION.
+000910 01  VARIABLE_01 PIC 9(9) VALUE 10500.
+000920 01  VARIABLE_02 PIC A(50) VALUE 'Variable text'.
+000930 01  CUSTOM_VAR03 PIC X(50) VALUE 'Variable Alphanumeric with 9'.
+000940 01  WS-NUM4 PIC 9(6) VALUE 50.
+000950
+000960******************************************************************
+000970*   FILE STATUS FIELDS                                          *
+000980******************************************************************
+000990 01  CIF-FILE-STATUSES.
+001000     05  CIF-CUSTMAST-STATUS     PIC X(02) VALUE '00'.
+001010     05  CIF-ACCTSEQ-STATUS      PIC X(02) VALUE '00'.
+001020     05  CIF-SUSPENSE-STATUS     PIC X(02) VALUE '00'.
+001030     05  CIF-CHECKPT-STATUS      PIC X(02) VALUE '00'.
+001040     05  CIF-AUDIT-STATUS        PIC X(02) VALUE '00'.
+001050
+001060******************************************************************
+001070*   SWITCHES                                                    *
+001080******************************************************************
+001090 01  CIF-SWITCHES.
+001100     05  CIF-EOJ-SWITCH          PIC X(01) VALUE 'N'.
+001110         88  CIF-EOJ                        VALUE 'Y'.
+001120     05  CIF-RESUME-SWITCH       PIC X(01) VALUE 'N'.
+001130         88  CIF-RESUME-YES                 VALUE 'Y'.
+001140     05  CIF-CKPT-FOUND-SWITCH   PIC X(01) VALUE 'N'.
+001150         88  CIF-CKPT-FOUND                 VALUE 'Y'.
+001160     05  CIF-CKPT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+001170         88  CIF-CKPT-EOF                   VALUE 'Y'.
+001180     05  CIF-CUSTMAST-EOF-SWITCH PIC X(01) VALUE 'N'.
+001190         88  CIF-CUSTMAST-EOF                VALUE 'Y'.
+001200     05  CIF-CKPT-OPEN-SWITCH    PIC X(01) VALUE 'N'.
+001210         88  CIF-CKPT-OPEN                  VALUE 'Y'.
+001220     05  CIF-NAME-VALID-SWITCH   PIC X(01) VALUE 'N'.
+001230         88  CIF-NAME-VALID                 VALUE 'Y'.
+001240     05  CIF-DEPT-VALID-SWITCH   PIC X(01) VALUE 'N'.
+001250         88  CIF-DEPT-VALID                 VALUE 'Y'.
+001260
+001270******************************************************************
+001280*   BATCH COUNTERS                                               *
+001290******************************************************************
+001300 01  CIF-COUNTERS.
+001310     05  CIF-RECS-READ           PIC 9(06) COMP VALUE ZERO.
+001320     05  CIF-RECS-WRITTEN        PIC 9(06) COMP VALUE ZERO.
+001330     05  CIF-RECS-REJECTED       PIC 9(06) COMP VALUE ZERO.
+001340     05  CIF-BATCH-COUNT         PIC 9(06) COMP VALUE ZERO.
+001350     05  CIF-DISPLAY-SEQ         PIC 9(06) COMP VALUE ZERO.
+001360     05  CIF-CKPT-QUOTIENT       PIC 9(06) COMP VALUE ZERO.
+001370     05  CIF-CKPT-INTERVAL-REM   PIC 9(06) COMP VALUE ZERO.
+001380     05  CIF-NAME-LENGTH         PIC 9(03) COMP VALUE ZERO.
+001390     05  CIF-DEPT-LENGTH         PIC 9(03) COMP VALUE ZERO.
+001400     05  CIF-SCAN-IDX            PIC 9(02) COMP VALUE ZERO.
+001410     05  CIF-RESUME-GAP          PIC 9(06) COMP VALUE ZERO.
+001420
+001430******************************************************************
+001440*   ACCOUNT NUMBER CONTROL                                       *
+001450******************************************************************
+001460 01  CIF-ACCOUNT-CONTROL.
+001470     05  CIF-LAST-ACCT-NO        PIC 9(09) VALUE ZERO.
+001480     05  CIF-AUDIT-ACCT-NO       PIC 9(09) VALUE ZERO.
+001490     05  CIF-CKPT-SNAPSHOT-ACCT  PIC 9(09) VALUE ZERO.
+001500
+001510******************************************************************
+001520*   MISCELLANEOUS WORKING FIELDS                                 *
+001530******************************************************************
+001540 01  CIF-DEFAULTS.
+001550     05  CIF-DEFAULT-NAME-TEXT   PIC A(50) VALUE 'Variable text'.
+001560     05  CIF-DEFAULT-DEPT-TEXT   PIC X(50)
+001570         VALUE 'Variable Alphanumeric with 9'.
+001580     05  CIF-SENTINEL-NAME       PIC X(04) VALUE '/END'.
+001590
+001600 01  CIF-MISC-WORK.
+001610     05  CIF-OPERATOR-ID         PIC X(08) VALUE 'OPER01'.
+001620     05  CIF-RUN-DATE            PIC X(08).
+001630     05  CIF-RUN-TIME            PIC X(08).
+001640     05  CIF-NAME-REJECT-REASON  PIC X(40) VALUE SPACES.
+001650     05  CIF-DEPT-REJECT-REASON  PIC X(40) VALUE SPACES.
+001660     05  CIF-RESPONSE            PIC X(01) VALUE SPACE.
+001670
+001680******************************************************************
+001690*   PENDING AUDIT FIELDS                                         *
+001700*   HOLD THE NAME/DEPARTMENT AUDIT DETAIL CAPTURED DURING EDIT   *
+001710*   UNTIL 2650-WRITE-AUDIT-ENTRIES CAN LOG THEM WITH THE ACCOUNT *
+001720*   NUMBER THIS CYCLE ACTUALLY RECEIVED.                         *
+001730******************************************************************
+001740 01  CIF-PENDING-AUDIT.
+001750     05  CIF-NAME-AUD-VALUE      PIC A(50).
+001760     05  CIF-NAME-AUD-STATUS     PIC X(08).
+001770     05  CIF-DEPT-AUD-VALUE      PIC X(50).
+001780     05  CIF-DEPT-AUD-STATUS     PIC X(08).
+001790
+001800 PROCEDURE DIVISION.
+001810******************************************************************
+001820*   0000-MAINLINE                                                *
+001830*   TOP-LEVEL CONTROL OF THE INTAKE BATCH.                      *
+001840******************************************************************
+001850 0000-MAINLINE.
+001860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001870     PERFORM 2000-PROCESS-BATCH THRU 2000-EXIT
+001880         UNTIL CIF-EOJ.
+001890     PERFORM 8000-RECONCILE-TOTALS THRU 8000-EXIT.
+001900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001910     STOP RUN.
+001920
+001930******************************************************************
+001940*   1000-INITIALIZE                                              *
+001950*   OPENS FILES, CHECKS FOR A PRIOR CHECKPOINT, AND OBTAINS THE  *
+001960*   STARTING ACCOUNT NUMBER FOR THIS RUN.                       *
+001970******************************************************************
+001980 1000-INITIALIZE.
+001990     ACCEPT CIF-RUN-DATE FROM DATE YYYYMMDD.
+002000     ACCEPT CIF-RUN-TIME FROM TIME.
+002010     PERFORM 1100-OPEN-FILES THRU 1100-EXIT.
+002020     PERFORM 1200-CHECK-CHECKPOINT THRU 1200-EXIT.
+002030     PERFORM 1300-GET-LAST-ACCOUNT THRU 1300-EXIT.
+002040 1000-EXIT.
+002050     EXIT.
+002060
+002070******************************************************************
+002080*   1100-OPEN-FILES                                              *
+002090*   OPENS THE MASTER, SEQUENCE, SUSPENSE AND AUDIT FILES,        *
+002100*   CREATING THE MASTER AND SEQUENCE FILES ON THEIR FIRST USE.   *
+002110******************************************************************
+002120 1100-OPEN-FILES.
+002130     OPEN I-O CUSTOMER-MASTER.
+002140     IF CIF-CUSTMAST-STATUS NOT = '00'
+002150         OPEN OUTPUT CUSTOMER-MASTER
+002160         CLOSE CUSTOMER-MASTER
+002170         OPEN I-O CUSTOMER-MASTER
+002180     END-IF.
+002190
+002200     OPEN I-O ACCT-SEQUENCE-FILE.
+002210     IF CIF-ACCTSEQ-STATUS NOT = '00'
+002220         OPEN OUTPUT ACCT-SEQUENCE-FILE
+002230         MOVE VARIABLE_01 TO CIF-SEQ-LAST-ACCT
+002240         WRITE ACCT-SEQUENCE-RECORD
+002250         CLOSE ACCT-SEQUENCE-FILE
+002260         OPEN I-O ACCT-SEQUENCE-FILE
+002270     END-IF.
+002280
+002290     OPEN OUTPUT SUSPENSE-FILE.
+002300     OPEN EXTEND AUDIT-FILE.
+002310     IF CIF-AUDIT-STATUS NOT = '00'
+002320         OPEN OUTPUT AUDIT-FILE
+002330     END-IF.
+002340 1100-EXIT.
+002350     EXIT.
+002360
+002370******************************************************************
+002380*   1200-CHECK-CHECKPOINT                                        *
+002390*   LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT DID NOT      *
+002400*   REACH END OF BATCH, AND OFFERS TO RESUME FROM IT.            *
+002410******************************************************************
+002420 1200-CHECK-CHECKPOINT.
+002430     MOVE 'N' TO CIF-CKPT-FOUND-SWITCH.
+002440     MOVE 'N' TO CIF-CKPT-EOF-SWITCH.
+002450     OPEN INPUT CHECKPOINT-FILE.
+002460     IF CIF-CHECKPT-STATUS = '00'
+002470         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+002480             UNTIL CIF-CKPT-EOF
+002490     END-IF.
+002500     CLOSE CHECKPOINT-FILE.
+002510
+002520     IF CIF-CKPT-FOUND
+002530         DISPLAY 'CHECKPOINT FOUND FROM A PRIOR RUN - READ: '
+002540             CIF-CKPT-RECS-READ ' WRITTEN: '
+002550             CIF-CKPT-RECS-WRITTEN ' REJECTED: '
+002560             CIF-CKPT-RECS-REJECTED
+002570         DISPLAY 'RESUME FROM CHECKPOINT (Y/N) ? '
+002580         ACCEPT CIF-RESPONSE
+002590         IF CIF-RESPONSE = 'Y' OR CIF-RESPONSE = 'y'
+002600             MOVE 'Y' TO CIF-RESUME-SWITCH
+002610             MOVE CIF-CKPT-RECS-READ     TO CIF-RECS-READ
+002620             MOVE CIF-CKPT-RECS-WRITTEN  TO CIF-RECS-WRITTEN
+002630             MOVE CIF-CKPT-RECS-REJECTED TO CIF-RECS-REJECTED
+002640             MOVE CIF-CKPT-LAST-SEQ      TO CIF-BATCH-COUNT
+002650             MOVE CIF-CKPT-LAST-ACCT     TO CIF-LAST-ACCT-NO
+002660             MOVE CIF-CKPT-LAST-ACCT     TO CIF-CKPT-SNAPSHOT-ACCT
+002670         END-IF
+002680     END-IF.
+002690
+002700 1200-EXIT.
+002710     EXIT.
+002720
+002730******************************************************************
+002740*   1210-READ-CHECKPOINT                                         *
+002750*   READS ONE CHECKPOINT RECORD.  THE FILE MAY HOLD SEVERAL      *
+002760*   SNAPSHOTS FROM THE PRIOR RUN - THE LAST ONE READ IS THE      *
+002770*   MOST RECENT AND IS THE ONE LEFT IN STORAGE AT END OF FILE.   *
+002780******************************************************************
+002790 1210-READ-CHECKPOINT.
+002800     READ CHECKPOINT-FILE
+002810         AT END
+002820             MOVE 'Y' TO CIF-CKPT-EOF-SWITCH
+002830         NOT AT END
+002840             MOVE 'Y' TO CIF-CKPT-FOUND-SWITCH
+002850     END-READ.
+002860 1210-EXIT.
+002870     EXIT.
+002880
+002890******************************************************************
+002900*   1300-GET-LAST-ACCOUNT                                        *
+002910*   READS THE LAST ACCOUNT NUMBER ISSUED FROM THE SEQUENCE       *
+002920*   CONTROL FILE.  A RESTORED CHECKPOINT VALUE TAKES PRECEDENCE  *
+002930*   IF IT IS FURTHER AHEAD.  ON A RESUMED RUN, CUSTOMER-MASTER   *
+002940*   ITSELF IS THEN SCANNED FOR ITS ACTUAL HIGHEST KEY, SINCE A   *
+002950*   CHECKPOINT IS ONLY TAKEN EVERY TENTH RECORD AND CAN LAG      *
+002960*   BEHIND RECORDS ALREADY COMMITTED TO THE MASTER.  ANY KEYS    *
+002970*   FOUND PAST THE CHECKPOINT'S OWN SNAPSHOT WERE WRITTEN BY THE *
+002980*   PRIOR RUN AFTER ITS LAST CHECKPOINT - THE BATCH COUNTERS ARE *
+002990*   ADVANCED BY THAT SAME AMOUNT SO THE RESUMED RUN DOES NOT     *
+003000*   RE-PROMPT FOR AND RE-KEY CUSTOMERS ALREADY ON THE MASTER.    *
+003010******************************************************************
+003020 1300-GET-LAST-ACCOUNT.
+003030     READ ACCT-SEQUENCE-FILE
+003040         AT END
+003050             MOVE VARIABLE_01 TO CIF-SEQ-LAST-ACCT
+003060     END-READ.
+003070     IF NOT CIF-RESUME-YES
+003080         MOVE CIF-SEQ-LAST-ACCT TO CIF-LAST-ACCT-NO
+003090     ELSE
+003100         IF CIF-SEQ-LAST-ACCT > CIF-LAST-ACCT-NO
+003110             MOVE CIF-SEQ-LAST-ACCT TO CIF-LAST-ACCT-NO
+003120         END-IF
+003130         PERFORM 1310-SCAN-CUSTOMER-MASTER THRU 1310-EXIT
+003140         IF CIF-LAST-ACCT-NO > CIF-CKPT-SNAPSHOT-ACCT
+003150             COMPUTE CIF-RESUME-GAP =
+003160                 CIF-LAST-ACCT-NO - CIF-CKPT-SNAPSHOT-ACCT
+003170             ADD CIF-RESUME-GAP TO CIF-RECS-READ
+003180             ADD CIF-RESUME-GAP TO CIF-RECS-WRITTEN
+003190             ADD CIF-RESUME-GAP TO CIF-BATCH-COUNT
+003200         END-IF
+003210     END-IF.
+003220 1300-EXIT.
+003230     EXIT.
+003240
+003250******************************************************************
+003260*   1310-SCAN-CUSTOMER-MASTER                                    *
+003270*   RESOLVES THE TRUE HIGH-WATER ACCOUNT NUMBER ON A RESUMED RUN *
+003280*   BY READING EVERY RECORD ALREADY ON CUSTOMER-MASTER, SO THE   *
+003290*   NEXT NUMBER ISSUED CANNOT COLLIDE WITH ONE THE PRIOR RUN     *
+003300*   ALREADY COMMITTED AFTER ITS LAST CHECKPOINT.                 *
+003310******************************************************************
+003320 1310-SCAN-CUSTOMER-MASTER.
+003330     MOVE 'N' TO CIF-CUSTMAST-EOF-SWITCH.
+003340     PERFORM 1311-READ-NEXT-CUSTOMER THRU 1311-EXIT
+003350         UNTIL CIF-CUSTMAST-EOF.
+003360 1310-EXIT.
+003370     EXIT.
+003380
+003390******************************************************************
+003400*   1311-READ-NEXT-CUSTOMER                                      *
+003410*   READS ONE CUSTOMER-MASTER RECORD DURING THE RESUME SCAN.     *
+003420******************************************************************
+003430 1311-READ-NEXT-CUSTOMER.
+003440     READ CUSTOMER-MASTER
+003450         AT END
+003460             MOVE 'Y' TO CIF-CUSTMAST-EOF-SWITCH
+003470         NOT AT END
+003480             IF CIF-CUST-KEY > CIF-LAST-ACCT-NO
+003490                 MOVE CIF-CUST-KEY TO CIF-LAST-ACCT-NO
+003500             END-IF
+003510     END-READ.
+003520 1311-EXIT.
+003530     EXIT.
+003540
+003550******************************************************************
+003560*   2000-PROCESS-BATCH                                           *
+003570*   DRIVES ONE CUSTOMER INTAKE CYCLE - NAME, DEPARTMENT, EDIT,   *
+003580*   AND EITHER A CUSTOMER-MASTER WRITE OR A SUSPENSE WRITE.      *
+003590******************************************************************
+003600 2000-PROCESS-BATCH.
+003610     PERFORM 2100-ACCEPT-NAME THRU 2100-EXIT.
+003620
+003630     IF VARIABLE_02(1:4) = CIF-SENTINEL-NAME
+003640         MOVE 'Y' TO CIF-EOJ-SWITCH
+003650     ELSE
+003660         ADD 1 TO CIF-RECS-READ
+003670         MOVE ZERO TO CIF-AUDIT-ACCT-NO
+003680         PERFORM 2200-EDIT-NAME THRU 2200-EXIT
+003690         PERFORM 2300-ACCEPT-DEPT THRU 2300-EXIT
+003700         PERFORM 2400-EDIT-DEPT THRU 2400-EXIT
+003710
+003720         IF CIF-NAME-VALID AND CIF-DEPT-VALID
+003730             PERFORM 2500-WRITE-CUSTOMER THRU 2500-EXIT
+003740         ELSE
+003750             PERFORM 2600-WRITE-SUSPENSE THRU 2600-EXIT
+003760         END-IF
+003770
+003780         PERFORM 2650-WRITE-AUDIT-ENTRIES THRU 2650-EXIT
+003790
+003800         ADD 1 TO CIF-BATCH-COUNT
+003810         PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT
+003820
+003830         IF CIF-BATCH-COUNT >= WS-NUM4
+003840             MOVE 'Y' TO CIF-EOJ-SWITCH
+003850         END-IF
+003860     END-IF.
+003870 2000-EXIT.
+003880     EXIT.
+003890
+003900******************************************************************
+003910*   2100-ACCEPT-NAME                                             *
+003920*   PROMPTS FOR AND ACCEPTS THE CUSTOMER NAME.                  *
+003930******************************************************************
+003940 2100-ACCEPT-NAME.
+003950     COMPUTE CIF-DISPLAY-SEQ = CIF-BATCH-COUNT + 1.
+003960     DISPLAY 'CUSTOMER ' CIF-DISPLAY-SEQ
+003970         ' OF ' WS-NUM4 ' - ENTER NAME (/END TO STOP BATCH) : '.
+003980     ACCEPT VARIABLE_02.
+003990     DISPLAY 'VARIABLE 02 : ' VARIABLE_02.
+004000 2100-EXIT.
+004010     EXIT.
+004020
+004030******************************************************************
+004040*   2200-EDIT-NAME                                               *
+004050*   VALIDATES VARIABLE_02 - ALPHABETIC CONTENT, MINIMUM LENGTH,  *
+004060*   AND NO LEADING SPACES.  LENGTH IS THE WHOLE FIELD WITH       *
+004070*   TRAILING SPACES TRIMMED, NOT JUST ITS FIRST WORD.            *
+004080******************************************************************
+004090 2200-EDIT-NAME.
+004100     MOVE 'N' TO CIF-NAME-VALID-SWITCH.
+004110     MOVE SPACES TO CIF-NAME-REJECT-REASON.
+004120     MOVE ZERO TO CIF-NAME-LENGTH.
+004130     PERFORM 2210-SCAN-NAME-CHAR THRU 2210-EXIT
+004140         VARYING CIF-SCAN-IDX FROM 50 BY -1
+004150         UNTIL CIF-SCAN-IDX < 1 OR CIF-NAME-LENGTH NOT = ZERO.
+004160
+004170     IF VARIABLE_02 = SPACES
+004180         MOVE 'NO NAME ENTERED !' TO CIF-NAME-REJECT-REASON
+004190         DISPLAY 'NO NAME ENTERED !'
+004200     ELSE
+004210         IF VARIABLE_02 = CIF-DEFAULT-NAME-TEXT
+004220             MOVE 'DEFAULT VALUE NOT CHANGED'
+004230                 TO CIF-NAME-REJECT-REASON
+004240         ELSE
+004250             IF VARIABLE_02(1:1) = SPACE
+004260                 MOVE 'LEADING SPACE NOT ALLOWED'
+004270                     TO CIF-NAME-REJECT-REASON
+004280             ELSE
+004290                 IF VARIABLE_02 IS NOT ALPHABETIC
+004300                     MOVE 'NON-ALPHABETIC CHARACTERS'
+004310                         TO CIF-NAME-REJECT-REASON
+004320                 ELSE
+004330                     IF CIF-NAME-LENGTH < 2
+004340                         MOVE 'NAME TOO SHORT'
+004350                             TO CIF-NAME-REJECT-REASON
+004360                     ELSE
+004370                         MOVE 'Y' TO CIF-NAME-VALID-SWITCH
+004380                         DISPLAY 'YOUR NAME IS : ' VARIABLE_02
+004390                     END-IF
+004400                 END-IF
+004410             END-IF
+004420         END-IF
+004430     END-IF.
+004440
+004450     MOVE VARIABLE_02 TO CIF-NAME-AUD-VALUE.
+004460     IF CIF-NAME-VALID
+004470         MOVE 'ACCEPTED' TO CIF-NAME-AUD-STATUS
+004480     ELSE
+004490         MOVE 'REJECTED' TO CIF-NAME-AUD-STATUS
+004500     END-IF.
+004510 2200-EXIT.
+004520     EXIT.
+004530
+004540******************************************************************
+004550*   2210-SCAN-NAME-CHAR                                          *
+004560*   BACKWARD CHARACTER SCAN PERFORMED BY 2200-EDIT-NAME TO FIND  *
+004570*   THE LENGTH OF VARIABLE_02 WITH TRAILING SPACES TRIMMED OFF,  *
+004580*   RATHER THAN JUST THE LENGTH OF ITS FIRST WORD.               *
+004590******************************************************************
+004600 2210-SCAN-NAME-CHAR.
+004610     IF VARIABLE_02(CIF-SCAN-IDX:1) NOT = SPACE
+004620         MOVE CIF-SCAN-IDX TO CIF-NAME-LENGTH
+004630     END-IF.
+004640 2210-EXIT.
+004650     EXIT.
+004660
+004670******************************************************************
+004680*   2300-ACCEPT-DEPT                                             *
+004690*   PROMPTS FOR AND ACCEPTS THE CUSTOMER DEPARTMENT/ADDRESS      *
+004700*   LINE CAPTURED IN CUSTOM_VAR03.                               *
+004710******************************************************************
+004720 2300-ACCEPT-DEPT.
+004730     DISPLAY 'ENTER DEPARTMENT OR ADDRESS LINE : '.
+004740     ACCEPT CUSTOM_VAR03.
+004750     DISPLAY 'CUSTOM_VAR03 : ' CUSTOM_VAR03.
+004760 2300-EXIT.
+004770     EXIT.
+004780
+004790******************************************************************
+004800*   2400-EDIT-DEPT                                               *
+004810*   VALIDATES CUSTOM_VAR03 - MINIMUM LENGTH AND NO LEADING       *
+004820*   SPACES.  NUMERICS ARE ALLOWED SINCE A DEPARTMENT CODE OR     *
+004830*   ADDRESS LINE MAY LEGITIMATELY CONTAIN DIGITS.  LENGTH IS THE *
+004840*   WHOLE FIELD WITH TRAILING SPACES TRIMMED, NOT JUST ITS FIRST *
+004850*   WORD.                                                        *
+004860******************************************************************
+004870 2400-EDIT-DEPT.
+004880     MOVE 'N' TO CIF-DEPT-VALID-SWITCH.
+004890     MOVE SPACES TO CIF-DEPT-REJECT-REASON.
+004900     MOVE ZERO TO CIF-DEPT-LENGTH.
+004910     PERFORM 2410-SCAN-DEPT-CHAR THRU 2410-EXIT
+004920         VARYING CIF-SCAN-IDX FROM 50 BY -1
+004930         UNTIL CIF-SCAN-IDX < 1 OR CIF-DEPT-LENGTH NOT = ZERO.
+004940
+004950     IF CUSTOM_VAR03 = SPACES
+004960         MOVE 'NO DEPARTMENT ENTERED' TO CIF-DEPT-REJECT-REASON
+004970     ELSE
+004980         IF CUSTOM_VAR03 = CIF-DEFAULT-DEPT-TEXT
+004990             MOVE 'DEFAULT VALUE NOT CHANGED'
+005000                 TO CIF-DEPT-REJECT-REASON
+005010         ELSE
+005020             IF CUSTOM_VAR03(1:1) = SPACE
+005030                 MOVE 'LEADING SPACE NOT ALLOWED'
+005040                     TO CIF-DEPT-REJECT-REASON
+005050             ELSE
+005060                 IF CIF-DEPT-LENGTH < 2
+005070                     MOVE 'DEPARTMENT TOO SHORT'
+005080                         TO CIF-DEPT-REJECT-REASON
+005090                 ELSE
+005100                     MOVE 'Y' TO CIF-DEPT-VALID-SWITCH
+005110                 END-IF
+005120             END-IF
+005130         END-IF
+005140     END-IF.
+005150
+005160     MOVE CUSTOM_VAR03 TO CIF-DEPT-AUD-VALUE.
+005170     IF CIF-DEPT-VALID
+005180         MOVE 'ACCEPTED' TO CIF-DEPT-AUD-STATUS
+005190     ELSE
+005200         MOVE 'REJECTED' TO CIF-DEPT-AUD-STATUS
+005210     END-IF.
+005220 2400-EXIT.
+005230     EXIT.
+005240
+005250******************************************************************
+005260*   2410-SCAN-DEPT-CHAR                                          *
+005270*   BACKWARD CHARACTER SCAN PERFORMED BY 2400-EDIT-DEPT TO FIND  *
+005280*   THE LENGTH OF CUSTOM_VAR03 WITH TRAILING SPACES TRIMMED OFF, *
+005290*   RATHER THAN JUST THE LENGTH OF ITS FIRST WORD.               *
+005300******************************************************************
+005310 2410-SCAN-DEPT-CHAR.
+005320     IF CUSTOM_VAR03(CIF-SCAN-IDX:1) NOT = SPACE
+005330         MOVE CIF-SCAN-IDX TO CIF-DEPT-LENGTH
+005340     END-IF.
+005350 2410-EXIT.
+005360     EXIT.
+005370
+005380******************************************************************
+005390*   2500-WRITE-CUSTOMER                                          *
+005400*   ASSIGNS THE NEXT ACCOUNT NUMBER AND WRITES THE ACCEPTED      *
+005410*   CUSTOMER TO CUSTOMER-MASTER.  A WRITE FAILURE (DUPLICATE OR  *
+005420*   OUT-OF-SEQUENCE KEY) ROUTES THE RECORD TO SUSPENSE INSTEAD   *
+005430*   OF LETTING IT VANISH FROM THE CONTROL TOTALS, AND BACKS THE  *
+005440*   PENDING AUDIT STATUS DOWN TO REJECTED SO THE AUDIT LOG       *
+005450*   REFLECTS WHAT ACTUALLY ENDED UP ON THE MASTER, NOT JUST      *
+005460*   WHETHER THE FIELDS EDITED CLEAN.                             *
+005470******************************************************************
+005480 2500-WRITE-CUSTOMER.
+005490     ADD 1 TO CIF-LAST-ACCT-NO.
+005500     MOVE CIF-LAST-ACCT-NO TO VARIABLE_01.
+005510
+005520     MOVE VARIABLE_01     TO CIF-CUST-KEY.
+005530     MOVE VARIABLE_02     TO CIF-CUST-NAME.
+005540     MOVE CUSTOM_VAR03    TO CIF-CUST-DEPT.
+005550     MOVE CIF-RUN-DATE    TO CIF-CUST-ENTRY-DATE.
+005560     MOVE CIF-RUN-TIME    TO CIF-CUST-ENTRY-TIME.
+005570     MOVE CIF-OPERATOR-ID TO CIF-CUST-OPERATOR-ID.
+005580     MOVE SPACES          TO CIF-CUST-FILLER.
+005590
+005600     WRITE CUSTOMER-MASTER-RECORD
+005610         INVALID KEY
+005620             DISPLAY 'CUSTOMER-MASTER WRITE FAILED - KEY '
+005630                 CIF-CUST-KEY ' STATUS ' CIF-CUSTMAST-STATUS
+005640             MOVE 'ACCOUNT'    TO CIF-SUSP-FIELD-ID
+005650             MOVE VARIABLE_02  TO CIF-SUSP-VALUE
+005660             MOVE 'CUSTOMER-MASTER WRITE FAILED'
+005670                 TO CIF-SUSP-REASON
+005680             MOVE CIF-RUN-DATE TO CIF-SUSP-DATE
+005690             MOVE CIF-RUN-TIME TO CIF-SUSP-TIME
+005700             WRITE SUSPENSE-RECORD
+005710             ADD 1 TO CIF-RECS-REJECTED
+005720             MOVE 'REJECTED' TO CIF-NAME-AUD-STATUS
+005730             MOVE 'REJECTED' TO CIF-DEPT-AUD-STATUS
+005740         NOT INVALID KEY
+005750             ADD 1 TO CIF-RECS-WRITTEN
+005760             MOVE VARIABLE_01 TO CIF-AUDIT-ACCT-NO
+005770             DISPLAY 'VARIABLE 01 : ' VARIABLE_01
+005780     END-WRITE.
+005790 2500-EXIT.
+005800     EXIT.
+005810
+005820******************************************************************
+005830*   2600-WRITE-SUSPENSE                                          *
+005840*   ROUTES A CUSTOMER WHOSE NAME OR DEPARTMENT FAILED EDIT TO    *
+005850*   THE SUSPENSE LISTING.  THE WHOLE CUSTOMER IS SUSPENDED AND   *
+005860*   NEVER REACHES CUSTOMER-MASTER, SO BOTH PENDING AUDIT         *
+005870*   STATUSES ARE BACKED DOWN TO REJECTED EVEN WHEN ONLY ONE OF   *
+005880*   THE TWO FIELDS IS WHAT ACTUALLY FAILED EDIT.                 *
+005890******************************************************************
+005900 2600-WRITE-SUSPENSE.
+005910     MOVE 'REJECTED' TO CIF-NAME-AUD-STATUS.
+005920     MOVE 'REJECTED' TO CIF-DEPT-AUD-STATUS.
+005930     IF NOT CIF-NAME-VALID
+005940         MOVE 'NAME'       TO CIF-SUSP-FIELD-ID
+005950         MOVE VARIABLE_02  TO CIF-SUSP-VALUE
+005960         MOVE CIF-NAME-REJECT-REASON TO CIF-SUSP-REASON
+005970         MOVE CIF-RUN-DATE TO CIF-SUSP-DATE
+005980         MOVE CIF-RUN-TIME TO CIF-SUSP-TIME
+005990         WRITE SUSPENSE-RECORD
+006000         ADD 1 TO CIF-RECS-REJECTED
+006010     END-IF.
+006020     IF NOT CIF-DEPT-VALID
+006030         MOVE 'DEPARTMENT'   TO CIF-SUSP-FIELD-ID
+006040         MOVE CUSTOM_VAR03   TO CIF-SUSP-VALUE
+006050         MOVE CIF-DEPT-REJECT-REASON TO CIF-SUSP-REASON
+006060         MOVE CIF-RUN-DATE   TO CIF-SUSP-DATE
+006070         MOVE CIF-RUN-TIME   TO CIF-SUSP-TIME
+006080         WRITE SUSPENSE-RECORD
+006090         IF CIF-NAME-VALID
+006100             ADD 1 TO CIF-RECS-REJECTED
+006110         END-IF
+006120     END-IF.
+006130 2600-EXIT.
+006140     EXIT.
+006150
+006160******************************************************************
+006170*   2650-WRITE-AUDIT-ENTRIES                                     *
+006180*   WRITES THE NAME AND DEPARTMENT AUDIT LOG ENTRIES FOR THIS    *
+006190*   CYCLE, NOW THAT THE ACCOUNT NUMBER (IF ANY) THIS RECORD      *
+006200*   ACTUALLY RECEIVED IS KNOWN.  PREVENTS AN AUDIT ROW FROM      *
+006210*   BEING STAMPED WITH THE PRIOR RECORD'S ACCOUNT NUMBER.        *
+006220******************************************************************
+006230 2650-WRITE-AUDIT-ENTRIES.
+006240     MOVE 'NAME'               TO CIF-AUD-FIELD-ID.
+006250     MOVE CIF-NAME-AUD-VALUE    TO CIF-AUD-VALUE.
+006260     MOVE CIF-NAME-AUD-STATUS   TO CIF-AUD-STATUS.
+006270     PERFORM 3000-WRITE-AUDIT-ENTRY THRU 3000-EXIT.
+006280
+006290     MOVE 'DEPARTMENT'         TO CIF-AUD-FIELD-ID.
+006300     MOVE CIF-DEPT-AUD-VALUE    TO CIF-AUD-VALUE.
+006310     MOVE CIF-DEPT-AUD-STATUS   TO CIF-AUD-STATUS.
+006320     PERFORM 3000-WRITE-AUDIT-ENTRY THRU 3000-EXIT.
+006330 2650-EXIT.
+006340     EXIT.
+006350
+006360******************************************************************
+006370*   2700-WRITE-CHECKPOINT                                        *
+006380*   EVERY TENTH RECORD, COMMITS CURRENT POSITION AND COUNTS TO   *
+006390*   THE CHECKPOINT FILE SO A FAILED RUN CAN BE RESUMED.  THE     *
+006400*   FILE IS NOT OPENED FOR OUTPUT (AND THEREFORE NOT TRUNCATED)  *
+006410*   UNTIL THE FIRST CHECKPOINT OF THIS RUN IS ACTUALLY COMMITTED, 
+006420*   SO A PRIOR RUN'S GOOD CHECKPOINT SURVIVES IF THIS RUN DIES   *
+006430*   BEFORE RECORD 10.                                            *
+006440******************************************************************
+006450 2700-WRITE-CHECKPOINT.
+006460     DIVIDE CIF-BATCH-COUNT BY 10
+006470         GIVING CIF-CKPT-QUOTIENT
+006480         REMAINDER CIF-CKPT-INTERVAL-REM.
+006490     IF CIF-CKPT-INTERVAL-REM = 0
+006500         IF NOT CIF-CKPT-OPEN
+006510             OPEN OUTPUT CHECKPOINT-FILE
+006520             MOVE 'Y' TO CIF-CKPT-OPEN-SWITCH
+006530         END-IF
+006540         MOVE CIF-BATCH-COUNT    TO CIF-CKPT-LAST-SEQ
+006550         MOVE CIF-RECS-READ      TO CIF-CKPT-RECS-READ
+006560         MOVE CIF-RECS-WRITTEN   TO CIF-CKPT-RECS-WRITTEN
+006570         MOVE CIF-RECS-REJECTED  TO CIF-CKPT-RECS-REJECTED
+006580         MOVE CIF-LAST-ACCT-NO   TO CIF-CKPT-LAST-ACCT
+006590         MOVE SPACES             TO CIF-CKPT-FILLER
+006600         WRITE CHECKPOINT-RECORD
+006610     END-IF.
+006620 2700-EXIT.
+006630     EXIT.
+006640
+006650******************************************************************
+006660*   3000-WRITE-AUDIT-ENTRY                                       *
+006670*   APPENDS ONE TIMESTAMPED AUDIT LOG ENTRY.  CALLERS MOVE THE   *
+006680*   FIELD ID, VALUE, AND STATUS INTO THE AUDIT RECORD BEFORE     *
+006690*   PERFORMING THIS PARAGRAPH.                                   *
+006700******************************************************************
+006710 3000-WRITE-AUDIT-ENTRY.
+006720     MOVE CIF-RUN-DATE    TO CIF-AUD-DATE.
+006730     MOVE CIF-RUN-TIME    TO CIF-AUD-TIME.
+006740     MOVE CIF-OPERATOR-ID TO CIF-AUD-OPERATOR-ID.
+006750     MOVE CIF-AUDIT-ACCT-NO TO CIF-AUD-ACCT-NO.
+006760     WRITE AUDIT-LOG-RECORD.
+006770 3000-EXIT.
+006780     EXIT.
+006790
+006800******************************************************************
+006810*   8000-RECONCILE-TOTALS                                        *
+006820*   TIES RECORDS READ AGAINST RECORDS WRITTEN PLUS RECORDS SENT  *
+006830*   TO SUSPENSE.  A MISMATCH FAILS THE JOB WITH A NON-ZERO       *
+006840*   RETURN CODE.                                                 *
+006850******************************************************************
+006860 8000-RECONCILE-TOTALS.
+006870     DISPLAY '***************************************'.
+006880     DISPLAY '* END OF BATCH RECONCILIATION          *'.
+006890     DISPLAY '* RECORDS READ      : ' CIF-RECS-READ.
+006900     DISPLAY '* RECORDS WRITTEN   : ' CIF-RECS-WRITTEN.
+006910     DISPLAY '* RECORDS SUSPENDED : ' CIF-RECS-REJECTED.
+006920     DISPLAY '***************************************'.
+006930
+006940     IF CIF-RECS-READ = CIF-RECS-WRITTEN + CIF-RECS-REJECTED
+006950         DISPLAY 'RECONCILIATION OK - CONTROL TOTALS TIE'
+006960         MOVE 0 TO RETURN-CODE
+006970     ELSE
+006980         DISPLAY 'RECONCILIATION FAILED - CONTROL TOTALS '
+006990             'DO NOT TIE - JOB FAILING'
+007000         MOVE 16 TO RETURN-CODE
+007010     END-IF.
+007020 8000-EXIT.
+007030     EXIT.
+007040
+007050******************************************************************
+007060*   9000-TERMINATE                                               *
+007070*   REWRITES THE ACCOUNT SEQUENCE CONTROL FILE WITH THE LAST     *
+007080*   ACCOUNT NUMBER ISSUED, CLEARS THE CHECKPOINT FILE SINCE THE  *
+007090*   BATCH REACHED A CLEAN END (SO THE NEXT RUN'S 1200-CHECK-     *
+007100*   CHECKPOINT DOES NOT OFFER TO RESUME A COMPLETED RUN), AND    *
+007110*   CLOSES ALL FILES.                                            *
+007120******************************************************************
+007130 9000-TERMINATE.
+007140     MOVE CIF-LAST-ACCT-NO TO CIF-SEQ-LAST-ACCT.
+007150     REWRITE ACCT-SEQUENCE-RECORD.
+007160
+007170     IF CIF-CKPT-OPEN
+007180         CLOSE CHECKPOINT-FILE
+007190         MOVE 'N' TO CIF-CKPT-OPEN-SWITCH
+007200     END-IF.
+007210     OPEN OUTPUT CHECKPOINT-FILE.
+007220     CLOSE CHECKPOINT-FILE.
+007230
+007240     CLOSE CUSTOMER-MASTER.
+007250     CLOSE ACCT-SEQUENCE-FILE.
+007260     CLOSE SUSPENSE-FILE.
+007270     CLOSE AUDIT-FILE.
+007280 9000-EXIT.
+007290     EXIT.
+007300
+007310 END PROGRAM COBOL_TEST.
