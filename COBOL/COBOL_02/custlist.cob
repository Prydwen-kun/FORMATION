@@ -0,0 +1,256 @@
+000010******************************************************************
+000020*                                                                *
+000030*   PROGRAM:      CUSTLIST                                       *
+000040*   AUTHOR:       J. P. LINDQUIST                                *
+000050*   INSTALLATION: DATA PROCESSING                                *
+000060*   DATE-WRITTEN: 08/09/26                                       *
+000070*   DATE-COMPILED:                                               *
+000080*                                                                *
+000090*   PURPOSE.      READS THE CUSTOMER-MASTER FILE BUILT BY        *
+000100*       COBOL_TEST AND PRODUCES A FORMATTED, PAGE-NUMBERED       *
+000110*       LISTING REPORT CARRYING A RUN DATE HEADING AND A         *
+000120*       TRAILING COUNT OF RECORDS LISTED, SO THE DAY'S INTAKE    *
+000130*       CAN BE FILED OR HANDED TO A SUPERVISOR.                  *
+000140*                                                                *
+000150*   TECTONICS.    cobc                                          *
+000160*                                                                *
+000170*   MODIFICATION HISTORY                                        *
+000180*   DATE       INIT  DESCRIPTION                                *
+000190*   08/09/26   JPL   ORIGINAL PROGRAM.                          *
+000200*                                                                *
+000210******************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. CUSTLIST.
+000240
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT CUSTOMER-MASTER ASSIGN TO CUSTMAST
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS CIF-CUST-KEY
+000320         FILE STATUS IS CIF-CUSTMAST-STATUS.
+000330
+000340     SELECT REPORT-LISTING ASSIGN TO CUSTRPT
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS CIF-REPORT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  CUSTOMER-MASTER.
+000410     COPY CUSTREC.
+000420
+000430 FD  REPORT-LISTING.
+000440 01  CIF-REPORT-LINE             PIC X(80).
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  CIF-FILE-STATUSES.
+000480     05  CIF-CUSTMAST-STATUS     PIC X(02) VALUE '00'.
+000490     05  CIF-REPORT-STATUS       PIC X(02) VALUE '00'.
+000500
+000510 01  CIF-SWITCHES.
+000520     05  CIF-EOF-SWITCH          PIC X(01) VALUE 'N'.
+000530         88  CIF-EOF                        VALUE 'Y'.
+000540     05  CIF-ABORT-SWITCH        PIC X(01) VALUE 'N'.
+000550         88  CIF-ABORT                      VALUE 'Y'.
+000560     05  CIF-CUSTMAST-OPEN-SW    PIC X(01) VALUE 'N'.
+000570         88  CIF-CUSTMAST-OPEN              VALUE 'Y'.
+000580     05  CIF-REPORT-OPEN-SW      PIC X(01) VALUE 'N'.
+000590         88  CIF-REPORT-OPEN                VALUE 'Y'.
+000600
+000610 01  CIF-COUNTERS.
+000620     05  CIF-RECORD-COUNT        PIC 9(06) COMP VALUE ZERO.
+000630     05  CIF-LINE-COUNT          PIC 9(03) COMP VALUE ZERO.
+000640     05  CIF-PAGE-NO             PIC 9(04) COMP VALUE ZERO.
+000650
+000660 01  CIF-MISC-WORK.
+000670     05  CIF-LINES-PER-PAGE      PIC 9(03) VALUE 50.
+000680     05  CIF-RUN-DATE            PIC X(08).
+000690     05  CIF-RUN-DATE-EDIT       PIC X(10).
+000700
+000710******************************************************************
+000720*   PRINT LINE - A SINGLE 80-BYTE PRINT AREA REDEFINED BELOW     *
+000730*   INTO THE HEADING, DETAIL AND TOTAL LAYOUTS ACTUALLY MOVED    *
+000740*   TO CIF-REPORT-LINE FOR EACH WRITE.                          *
+000750******************************************************************
+000760 01  CIF-PRINT-LINE                  PIC X(80) VALUE SPACES.
+000770
+000780 01  CIF-PRINT-LINE-HEAD-1 REDEFINES CIF-PRINT-LINE.
+000790     05  CIF-H1-FILLER-1             PIC X(25).
+000800     05  CIF-H1-TITLE                PIC X(30).
+000810     05  CIF-H1-FILLER-2             PIC X(05).
+000820     05  CIF-H1-PAGE-LIT             PIC X(05).
+000830     05  CIF-H1-PAGE-NO              PIC ZZZ9.
+000840     05  CIF-H1-FILLER-3             PIC X(11).
+000850
+000860 01  CIF-PRINT-LINE-HEAD-2 REDEFINES CIF-PRINT-LINE.
+000870     05  CIF-H2-FILLER-1             PIC X(25).
+000880     05  CIF-H2-DATE-LIT             PIC X(10).
+000890     05  CIF-H2-RUN-DATE             PIC X(10).
+000900     05  CIF-H2-FILLER-2             PIC X(35).
+000910
+000920 01  CIF-PRINT-LINE-HEAD-3 REDEFINES CIF-PRINT-LINE.
+000930     05  CIF-H3-ACCT-LIT             PIC X(11).
+000940     05  CIF-H3-NAME-LIT             PIC X(52).
+000950     05  CIF-H3-DEPT-LIT             PIC X(17).
+000960
+000970 01  CIF-PRINT-LINE-DETAIL REDEFINES CIF-PRINT-LINE.
+000980     05  CIF-D-ACCT-NO               PIC 9(09).
+000990     05  CIF-D-FILLER-1              PIC X(02).
+001000     05  CIF-D-NAME                  PIC A(50).
+001010     05  CIF-D-FILLER-2              PIC X(02).
+001020     05  CIF-D-DEPT                  PIC X(17).
+001030
+001040 01  CIF-PRINT-LINE-TOTAL REDEFINES CIF-PRINT-LINE.
+001050     05  CIF-T-FILLER-1              PIC X(10).
+001060     05  CIF-T-LIT                   PIC X(20).
+001070     05  CIF-T-COUNT                 PIC ZZZ,ZZ9.
+001080     05  CIF-T-FILLER-2              PIC X(43).
+001090
+001100 PROCEDURE DIVISION.
+001110******************************************************************
+001120*   0000-MAINLINE                                                *
+001130******************************************************************
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001160     IF NOT CIF-ABORT
+001170         PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001180             UNTIL CIF-EOF
+001190         PERFORM 8000-WRITE-TOTAL-LINE THRU 8000-EXIT
+001200     END-IF.
+001210     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001220     STOP RUN.
+001230
+001240******************************************************************
+001250*   1000-INITIALIZE                                              *
+001260******************************************************************
+001270 1000-INITIALIZE.
+001280     ACCEPT CIF-RUN-DATE FROM DATE YYYYMMDD.
+001290     MOVE CIF-RUN-DATE(5:2) TO CIF-RUN-DATE-EDIT(1:2).
+001300     MOVE '/'               TO CIF-RUN-DATE-EDIT(3:1).
+001310     MOVE CIF-RUN-DATE(7:2) TO CIF-RUN-DATE-EDIT(4:2).
+001320     MOVE '/'               TO CIF-RUN-DATE-EDIT(6:1).
+001330     MOVE CIF-RUN-DATE(1:4) TO CIF-RUN-DATE-EDIT(7:4).
+001340
+001350     OPEN INPUT CUSTOMER-MASTER.
+001360     IF CIF-CUSTMAST-STATUS NOT = '00'
+001370         DISPLAY 'CUSTLIST - CUSTOMER-MASTER OPEN FAILED - '
+001380             'STATUS ' CIF-CUSTMAST-STATUS
+001390         MOVE 16 TO RETURN-CODE
+001400         MOVE 'Y' TO CIF-ABORT-SWITCH
+001410     ELSE
+001420         MOVE 'Y' TO CIF-CUSTMAST-OPEN-SW
+001430         OPEN OUTPUT REPORT-LISTING
+001440         IF CIF-REPORT-STATUS NOT = '00'
+001450             DISPLAY 'CUSTLIST - REPORT-LISTING OPEN FAILED - '
+001460                 'STATUS ' CIF-REPORT-STATUS
+001470             MOVE 16 TO RETURN-CODE
+001480             MOVE 'Y' TO CIF-ABORT-SWITCH
+001490         ELSE
+001500             MOVE 'Y' TO CIF-REPORT-OPEN-SW
+001510             PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT
+001520         END-IF
+001530     END-IF.
+001540 1000-EXIT.
+001550     EXIT.
+001560
+001570******************************************************************
+001580*   1100-READ-CUSTOMER                                           *
+001590******************************************************************
+001600 1100-READ-CUSTOMER.
+001610     READ CUSTOMER-MASTER NEXT RECORD
+001620         AT END
+001630             MOVE 'Y' TO CIF-EOF-SWITCH
+001640     END-READ.
+001650 1100-EXIT.
+001660     EXIT.
+001670
+001680******************************************************************
+001690*   2000-PROCESS-RECORD                                          *
+001700******************************************************************
+001710 2000-PROCESS-RECORD.
+001720     IF CIF-LINE-COUNT >= CIF-LINES-PER-PAGE OR CIF-PAGE-NO = 0
+001730         PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+001740     END-IF.
+001750     PERFORM 2200-WRITE-DETAIL-LINE THRU 2200-EXIT.
+001760     ADD 1 TO CIF-RECORD-COUNT.
+001770     PERFORM 1100-READ-CUSTOMER THRU 1100-EXIT.
+001780 2000-EXIT.
+001790     EXIT.
+001800
+001810******************************************************************
+001820*   2100-WRITE-HEADINGS                                          *
+001830******************************************************************
+001840 2100-WRITE-HEADINGS.
+001850     ADD 1 TO CIF-PAGE-NO.
+001860
+001870     MOVE SPACES                  TO CIF-PRINT-LINE-HEAD-1.
+001880     MOVE 'CUSTOMER MASTER LISTING'     TO CIF-H1-TITLE.
+001890     MOVE 'PAGE '                       TO CIF-H1-PAGE-LIT.
+001900     MOVE CIF-PAGE-NO                   TO CIF-H1-PAGE-NO.
+001910     MOVE CIF-PRINT-LINE-HEAD-1    TO CIF-REPORT-LINE.
+001920     WRITE CIF-REPORT-LINE.
+001930
+001940     MOVE SPACES                  TO CIF-PRINT-LINE-HEAD-2.
+001950     MOVE 'RUN DATE: '                  TO CIF-H2-DATE-LIT.
+001960     MOVE CIF-RUN-DATE-EDIT              TO CIF-H2-RUN-DATE.
+001970     MOVE CIF-PRINT-LINE-HEAD-2    TO CIF-REPORT-LINE.
+001980     WRITE CIF-REPORT-LINE.
+001990
+002000     MOVE SPACES                  TO CIF-REPORT-LINE.
+002010     WRITE CIF-REPORT-LINE.
+002020
+002030     MOVE SPACES                  TO CIF-PRINT-LINE-HEAD-3.
+002040     MOVE 'ACCOUNT NO'                  TO CIF-H3-ACCT-LIT.
+002050     MOVE 'CUSTOMER NAME'                TO CIF-H3-NAME-LIT.
+002060     MOVE 'DEPARTMENT'                   TO CIF-H3-DEPT-LIT.
+002070     MOVE CIF-PRINT-LINE-HEAD-3    TO CIF-REPORT-LINE.
+002080     WRITE CIF-REPORT-LINE.
+002090
+002100     MOVE ZERO TO CIF-LINE-COUNT.
+002110 2100-EXIT.
+002120     EXIT.
+002130
+002140******************************************************************
+002150*   2200-WRITE-DETAIL-LINE                                       *
+002160******************************************************************
+002170 2200-WRITE-DETAIL-LINE.
+002180     MOVE SPACES              TO CIF-PRINT-LINE-DETAIL.
+002190     MOVE CIF-CUST-KEY        TO CIF-D-ACCT-NO.
+002200     MOVE CIF-CUST-NAME       TO CIF-D-NAME.
+002210     MOVE CIF-CUST-DEPT(1:17) TO CIF-D-DEPT.
+002220     MOVE CIF-PRINT-LINE-DETAIL TO CIF-REPORT-LINE.
+002230     WRITE CIF-REPORT-LINE.
+002240     ADD 1 TO CIF-LINE-COUNT.
+002250 2200-EXIT.
+002260     EXIT.
+002270
+002280******************************************************************
+002290*   8000-WRITE-TOTAL-LINE                                        *
+002300******************************************************************
+002310 8000-WRITE-TOTAL-LINE.
+002320     MOVE SPACES              TO CIF-REPORT-LINE.
+002330     WRITE CIF-REPORT-LINE.
+002340
+002350     MOVE SPACES              TO CIF-PRINT-LINE-TOTAL.
+002360     MOVE 'RECORDS LISTED :'       TO CIF-T-LIT.
+002370     MOVE CIF-RECORD-COUNT         TO CIF-T-COUNT.
+002380     MOVE CIF-PRINT-LINE-TOTAL TO CIF-REPORT-LINE.
+002390     WRITE CIF-REPORT-LINE.
+002400 8000-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440*   9000-TERMINATE                                               *
+002450******************************************************************
+002460 9000-TERMINATE.
+002470     IF CIF-CUSTMAST-OPEN
+002480         CLOSE CUSTOMER-MASTER
+002490     END-IF.
+002500     IF CIF-REPORT-OPEN
+002510         CLOSE REPORT-LISTING
+002520     END-IF.
+002530 9000-EXIT.
+002540     EXIT.
+002550
+002560 END PROGRAM CUSTLIST.
