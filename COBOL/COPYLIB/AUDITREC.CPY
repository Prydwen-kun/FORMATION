@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*   AUDITREC.CPY                                                 *
+000040*                                                                *
+000050*   RECORD LAYOUT FOR THE INTAKE AUDIT LOG.  ONE ENTRY IS        *
+000060*   APPENDED FOR EVERY ACCEPT OF A NAME OR DEPARTMENT FIELD SO   *
+000070*   THE SHOP CAN TRACE A DISPUTED OR BAD CUSTOMER-MASTER RECORD  *
+000080*   BACK TO THE RUN AND OPERATOR THAT ENTERED IT.                *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                        *
+000110*   DATE       INIT  DESCRIPTION                                *
+000120*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000130*                                                                *
+000140******************************************************************
+000150 01  AUDIT-LOG-RECORD.
+000160     05  CIF-AUD-DATE            PIC X(08).
+000170     05  CIF-AUD-TIME            PIC X(08).
+000180     05  CIF-AUD-OPERATOR-ID     PIC X(08).
+000190     05  CIF-AUD-ACCT-NO         PIC 9(09).
+000200     05  CIF-AUD-FIELD-ID        PIC X(10).
+000210     05  CIF-AUD-VALUE           PIC X(50).
+000220     05  CIF-AUD-STATUS          PIC X(08).
