@@ -0,0 +1,19 @@
+000010******************************************************************
+000020*                                                                *
+000030*   SUSPREC.CPY                                                  *
+000040*                                                                *
+000050*   RECORD LAYOUT FOR THE INTAKE SUSPENSE LISTING.  ANY NAME OR  *
+000060*   DEPARTMENT ENTRY THAT FAILS EDIT IS WRITTEN HERE INSTEAD OF  *
+000070*   BEING ALLOWED ONTO THE CUSTOMER-MASTER FILE.                 *
+000080*                                                                *
+000090*   MODIFICATION HISTORY                                        *
+000100*   DATE       INIT  DESCRIPTION                                *
+000110*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000120*                                                                *
+000130******************************************************************
+000140 01  SUSPENSE-RECORD.
+000150     05  CIF-SUSP-FIELD-ID       PIC X(10).
+000160     05  CIF-SUSP-VALUE          PIC X(50).
+000170     05  CIF-SUSP-REASON         PIC X(40).
+000180     05  CIF-SUSP-DATE           PIC X(08).
+000190     05  CIF-SUSP-TIME           PIC X(08).
