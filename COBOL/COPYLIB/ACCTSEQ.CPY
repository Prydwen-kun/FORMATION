@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*   ACCTSEQ.CPY                                                  *
+000040*                                                                *
+000050*   SINGLE-RECORD LAYOUT FOR THE ACCOUNT NUMBER SEQUENCE/CONTROL *
+000060*   FILE.  CIF-SEQ-LAST-ACCT HOLDS THE LAST ACCOUNT NUMBER       *
+000070*   ISSUED; IT IS READ ON STARTUP, INCREMENTED, AND REWRITTEN    *
+000080*   BEFORE STOP RUN SO ACCOUNT NUMBERS COME OUT UNIQUE AND GAP-  *
+000090*   FREE ACROSS RUNS.                                            *
+000100*                                                                *
+000110*   MODIFICATION HISTORY                                        *
+000120*   DATE       INIT  DESCRIPTION                                *
+000130*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000140*                                                                *
+000150******************************************************************
+000160 01  ACCT-SEQUENCE-RECORD.
+000170     05  CIF-SEQ-LAST-ACCT       PIC 9(09).
+000180     05  FILLER                  PIC X(11).
