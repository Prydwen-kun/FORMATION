@@ -0,0 +1,22 @@
+000010******************************************************************
+000020*                                                                *
+000030*   CUSTREC.CPY                                                  *
+000040*                                                                *
+000050*   RECORD LAYOUT FOR THE CUSTOMER-MASTER FILE.  ONE RECORD IS   *
+000060*   WRITTEN PER CUSTOMER ACCEPTED DURING INTAKE.  CIF-CUST-KEY   *
+000070*   IS THE ACCOUNT NUMBER GENERATED FROM THE ACCOUNT SEQUENCE    *
+000080*   CONTROL FILE (SEE ACCTSEQ.CPY) AND IS THE FILE'S RECORD KEY. *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                        *
+000110*   DATE       INIT  DESCRIPTION                                *
+000120*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000130*                                                                *
+000140******************************************************************
+000150 01  CUSTOMER-MASTER-RECORD.
+000160     05  CIF-CUST-KEY            PIC 9(09).
+000170     05  CIF-CUST-NAME           PIC A(50).
+000180     05  CIF-CUST-DEPT           PIC X(50).
+000190     05  CIF-CUST-ENTRY-DATE     PIC X(08).
+000200     05  CIF-CUST-ENTRY-TIME     PIC X(08).
+000210     05  CIF-CUST-OPERATOR-ID    PIC X(08).
+000220     05  CIF-CUST-FILLER         PIC X(10).
