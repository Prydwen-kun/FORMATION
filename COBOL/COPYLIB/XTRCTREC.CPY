@@ -0,0 +1,20 @@
+000010******************************************************************
+000020*                                                                *
+000030*   XTRCTREC.CPY                                                 *
+000040*                                                                *
+000050*   FIXED-WIDTH INTERFACE RECORD HANDED TO THE ACCOUNTING        *
+000060*   SYSTEM'S RECONCILIATION RUN.  LAID OUT TO THE WIDTHS         *
+000070*   ACCOUNTING SPECIFIED: ACCOUNT NUMBER, NAME, DEPARTMENT, AND  *
+000080*   THE EXTRACT RUN DATE.                                        *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                        *
+000110*   DATE       INIT  DESCRIPTION                                *
+000120*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000130*                                                                *
+000140******************************************************************
+000150 01  EXTRACT-RECORD.
+000160     05  CIF-XTR-ACCT-NO         PIC 9(09).
+000170     05  CIF-XTR-CUST-NAME       PIC A(50).
+000180     05  CIF-XTR-CUST-DEPT       PIC X(50).
+000190     05  CIF-XTR-RUN-DATE        PIC X(08).
+000200     05  FILLER                  PIC X(03).
