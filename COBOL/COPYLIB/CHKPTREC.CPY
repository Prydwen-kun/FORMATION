@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*   CHKPTREC.CPY                                                 *
+000040*                                                                *
+000050*   SINGLE-RECORD LAYOUT FOR THE BATCH CHECKPOINT/RESTART FILE.  *
+000060*   WRITTEN PERIODICALLY DURING THE INTAKE BATCH LOOP SO A RUN   *
+000070*   THAT ABENDS CAN BE RESUMED FROM THE LAST COMMITTED RECORD    *
+000080*   INSTEAD OF RESTARTING COLD.                                  *
+000090*                                                                *
+000100*   MODIFICATION HISTORY                                        *
+000110*   DATE       INIT  DESCRIPTION                                *
+000120*   08/09/26   JPL   ORIGINAL COPYBOOK.                         *
+000130*                                                                *
+000140******************************************************************
+000150 01  CHECKPOINT-RECORD.
+000160     05  CIF-CKPT-LAST-SEQ       PIC 9(06).
+000170     05  CIF-CKPT-RECS-READ      PIC 9(06).
+000180     05  CIF-CKPT-RECS-WRITTEN   PIC 9(06).
+000190     05  CIF-CKPT-RECS-REJECTED  PIC 9(06).
+000200     05  CIF-CKPT-LAST-ACCT      PIC 9(09).
+000210     05  CIF-CKPT-FILLER         PIC X(07).
